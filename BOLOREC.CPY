@@ -0,0 +1,13 @@
+      **************************
+      * PRODUTO RECORD LAYOUT
+      * SHARED BY ALL PROGRAMS THAT READ OR WRITE BOLO.DAT
+      **************************
+           05 SKU      PIC     9(04).
+           05 NOME     PIC     X(30).
+           05 VALIDADE.
+               10 DIA      PIC 99.
+               10 MES      PIC 99.
+               10 ANO      PIC 9(04).
+           05 VALOR-CUSTO  PIC 9(04)V99.
+           05 VALOR-VENDA  PIC 9(04)V99.
+           05 QTD-ESTOQUE  PIC 9(04).
