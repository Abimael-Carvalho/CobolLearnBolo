@@ -0,0 +1,15 @@
+//BOLOCAR  JOB  (ACCTG),'CARGA NOTURNA BOLO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY BATCH LOAD OF THE SUPPLIER/PRODUCTION FEED INTO
+//* BOLO.DAT. RUN AFTER THE PRODUCTION FEED (PRODCARGA.DAT) HAS
+//* BEEN RECEIVED AND BEFORE THE COUNTER OPENS BOLO FOR THE DAY.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=BOLOCAR
+//STEPLIB  DD DSN=PROD.BOLO.LOADLIB,DISP=SHR
+//ARQUIVO  DD DSN=PROD.BOLO.DAT,DISP=SHR
+//CARGA    DD DSN=PROD.BOLO.PRODCARGA.DAT,DISP=SHR
+//PRODLOG  DD DSN=PROD.BOLO.BOLOLOG.DAT,DISP=MOD
+//RELAT    DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
