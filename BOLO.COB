@@ -17,6 +17,15 @@
            RECORD KEY          IS SKU
            ALTERNATE RECORD KEY    IS NOME WITH DUPLICATES
            FILE STATUS             IS WS-STATUS-ARQUIVO.
+
+           SELECT LOG-ERROS ASSIGN TO DISK
+           ORGANIZATION        IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-ERRO.
+
+           SELECT PRODLOG ASSIGN TO DISK
+           ORGANIZATION        IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-LOG.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQUIVO
@@ -24,24 +33,82 @@
            VALUE OF FILE-ID IS "BOLO.DAT".
 
            01 PRODUTO.
-               05 SKU      PIC     9(04).
-               05 NOME     PIC     X(30).
-               05 VALIDADE.
-                   10 DIA      PIC 99.        
-                   10 MES      PIC 99.       
-                   10 ANO      PIC 9(04).
-               05 VALOR-CUSTO  PIC 9(04)V99.         
-               05 VALOR-VENDA  PIC 9(04)V99.         
-               05 QTD-ESTOQUE  PIC 9(04).     
+              COPY BOLOREC.
+
+       FD LOG-ERROS
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "BOLOERR.LOG".
+
+           01 ERRO-REG              PIC X(80).
+
+       FD PRODLOG
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "BOLOLOG.DAT".
+
+           01 REGISTRO-LOG.
+              COPY BOLOLOG.
 
        WORKING-STORAGE SECTION.
-           77 WS-STATUS-ARQUIVO    PIC   X(02)  
+           77 WS-STATUS-ARQUIVO    PIC   X(02).
+           77 WS-STATUS-ERRO       PIC   X(02).
+           77 WS-STATUS-LOG        PIC   X(02).
+           77 WS-DATA-HORA         PIC   X(21).
            77 WS-MENSAGEM          PIC   X(50) VALUE SPACES.
-           77 WS-TEMPORIZADOR      PIC   9(05) VALUE ZEROS. 
+           77 WS-TEMPORIZADOR      PIC   9(05) VALUE ZEROS.
+
+           77 WS-OPCAO             PIC   X(01) VALUE SPACES.
+           77 WS-CONFIRMA          PIC   X(01) VALUE SPACES.
+           77 WS-CONTINUA-PAGINA   PIC   X(01) VALUE SPACES.
+           77 WS-ACHOU             PIC   X(01) VALUE "N".
+
+      * CHAVE UTILIZADA NA CONSULTA POR NOME
+           77 WS-NOME-BUSCA        PIC X(30) VALUE SPACES.
+
+      * CAMPOS DE APOIO PARA GRAVACAO DA TRILHA DE AUDITORIA
+           77 WS-LOG-OPERACAO      PIC X(10) VALUE SPACES.
+           77 WS-LOG-CAMPO         PIC X(15) VALUE SPACES.
+           77 WS-LOG-VALOR-ANTIGO  PIC X(15) VALUE SPACES.
+           77 WS-LOG-VALOR-NOVO    PIC X(15) VALUE SPACES.
+           77 WS-LOG-CUSTO-ANTIGO  PIC 9(04)V99 VALUE ZEROS.
+           77 WS-LOG-VENDA-ANTIGO  PIC 9(04)V99 VALUE ZEROS.
+           77 WS-LOG-ESTOQUE-ANTIGO PIC 9(04) VALUE ZEROS.
+           77 WS-LOG-VALOR-EDITADO PIC ZZZ9,99.
+           77 WS-LOG-QTD-EDITADO   PIC ZZZ9.
+
+      * CAMPOS DE TELA PARA MANUTENCAO DO PRODUTO
+           01 WS-TELA-PRODUTO.
+               05 WS-SKU            PIC 9(04) VALUE ZEROS.
+               05 WS-NOME           PIC X(30) VALUE SPACES.
+               05 WS-DIA             PIC 99 VALUE ZEROS.
+               05 WS-MES             PIC 99 VALUE ZEROS.
+               05 WS-ANO             PIC 9(04) VALUE ZEROS.
+               05 WS-VALOR-CUSTO    PIC 9(04)V99 VALUE ZEROS.
+               05 WS-VALOR-VENDA    PIC 9(04)V99 VALUE ZEROS.
+               05 WS-QTD-ESTOQUE    PIC 9(04) VALUE ZEROS.
+
        SCREEN SECTION.
+       01 TELA-PRODUTO.
+           05 BLANK SCREEN.
+           05 LINE 01 COL 01 VALUE "** MANUTENCAO DE PRODUTOS - BOLO*".
+           05 LINE 03 COL 01 VALUE "SKU .........: ".
+           05 LINE 03 COL 16 PIC 9(04) USING WS-SKU.
+           05 LINE 04 COL 01 VALUE "NOME ........: ".
+           05 LINE 04 COL 16 PIC X(30) USING WS-NOME.
+           05 LINE 05 COL 01 VALUE "VALIDADE ....: ".
+           05 LINE 05 COL 16 PIC 99 USING WS-DIA.
+           05 LINE 05 COL 19 VALUE "/".
+           05 LINE 05 COL 20 PIC 99 USING WS-MES.
+           05 LINE 05 COL 23 VALUE "/".
+           05 LINE 05 COL 24 PIC 9(04) USING WS-ANO.
+           05 LINE 06 COL 01 VALUE "VALOR CUSTO .: ".
+           05 LINE 06 COL 16 PIC 9(04)V99 USING WS-VALOR-CUSTO.
+           05 LINE 07 COL 01 VALUE "VALOR VENDA .: ".
+           05 LINE 07 COL 16 PIC 9(04)V99 USING WS-VALOR-VENDA.
+           05 LINE 08 COL 01 VALUE "QTD ESTOQUE .: ".
+           05 LINE 08 COL 16 PIC 9(04) USING WS-QTD-ESTOQUE.
 
        PROCEDURE DIVISION.
-       
+
        P-ABERTURA.
            OPEN I-O ARQUIVO
            IF WS-STATUS-ARQUIVO NOT = "00"
@@ -52,13 +119,291 @@
                    CLOSE ARQUIVO
                    GO TO P-ABERTURA
                ELSE
-                   GO TO P-FIM-EXIT.
+                   PERFORM P-TRATA-ERRO-ABERTURA
+                   GO TO P-FIM-EXIT
+               END-IF
+           END-IF.
+
+           PERFORM P-MENU-PRINCIPAL UNTIL WS-OPCAO = "6".
+
+           CLOSE ARQUIVO
+           GO TO P-FIM-STOP-RUM.
+
+       P-MENU-PRINCIPAL.
+           DISPLAY " ".
+           DISPLAY "***** MANUTENCAO DE PRODUTOS - BOLO *****".
+           DISPLAY "1 - INCLUIR PRODUTO".
+           DISPLAY "2 - ALTERAR PRODUTO".
+           DISPLAY "3 - EXCLUIR PRODUTO".
+           DISPLAY "4 - CONSULTAR PRODUTO POR SKU".
+           DISPLAY "5 - CONSULTAR PRODUTO POR NOME".
+           DISPLAY "6 - SAIR".
+           DISPLAY "OPCAO: " WITH NO ADVANCING.
+           ACCEPT WS-OPCAO.
+           EVALUATE WS-OPCAO
+               WHEN "1"
+                   PERFORM P-INCLUIR
+               WHEN "2"
+                   PERFORM P-ALTERAR
+               WHEN "3"
+                   PERFORM P-EXCLUIR
+               WHEN "4"
+                   PERFORM P-CONSULTAR-SKU
+               WHEN "5"
+                   PERFORM P-CONSULTAR-NOME
+               WHEN "6"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+           END-EVALUATE.
+
+       P-INCLUIR.
+           MOVE ZEROS TO WS-SKU WS-DIA WS-MES WS-ANO
+                         WS-VALOR-CUSTO WS-VALOR-VENDA WS-QTD-ESTOQUE
+           MOVE SPACES TO WS-NOME
+           DISPLAY TELA-PRODUTO
+           ACCEPT TELA-PRODUTO
+
+           MOVE WS-SKU TO SKU
+           READ ARQUIVO
+               INVALID KEY
+                   MOVE WS-NOME        TO NOME
+                   MOVE WS-DIA         TO DIA
+                   MOVE WS-MES         TO MES
+                   MOVE WS-ANO         TO ANO
+                   MOVE WS-VALOR-CUSTO TO VALOR-CUSTO
+                   MOVE WS-VALOR-VENDA TO VALOR-VENDA
+                   MOVE WS-QTD-ESTOQUE TO QTD-ESTOQUE
+                   WRITE PRODUTO
+                       INVALID KEY
+                           DISPLAY "ERRO AO INCLUIR. STATUS="
+                               WS-STATUS-ARQUIVO
+                       NOT INVALID KEY
+                           DISPLAY "PRODUTO INCLUIDO COM SUCESSO."
+                   END-WRITE
+               NOT INVALID KEY
+                   DISPLAY "JA EXISTE UM PRODUTO COM ESTE SKU."
+           END-READ.
+
+       P-ALTERAR.
+           DISPLAY "SKU DO PRODUTO A ALTERAR: " WITH NO ADVANCING.
+           ACCEPT WS-SKU.
+           MOVE WS-SKU TO SKU.
+           READ ARQUIVO
+               INVALID KEY
+                   DISPLAY "PRODUTO NAO ENCONTRADO."
+               NOT INVALID KEY
+                   MOVE NOME          TO WS-NOME
+                   MOVE DIA           TO WS-DIA
+                   MOVE MES           TO WS-MES
+                   MOVE ANO           TO WS-ANO
+                   MOVE VALOR-CUSTO   TO WS-VALOR-CUSTO
+                   MOVE VALOR-VENDA   TO WS-VALOR-VENDA
+                   MOVE QTD-ESTOQUE   TO WS-QTD-ESTOQUE
+
+                   MOVE VALOR-CUSTO   TO WS-LOG-CUSTO-ANTIGO
+                   MOVE VALOR-VENDA   TO WS-LOG-VENDA-ANTIGO
+                   MOVE QTD-ESTOQUE   TO WS-LOG-ESTOQUE-ANTIGO
+
+                   DISPLAY TELA-PRODUTO
+                   ACCEPT TELA-PRODUTO
+
+                   IF WS-SKU NOT = SKU
+                       DISPLAY "AVISO: SKU NAO PODE SER ALTERADO. "
+                           "MANTIDO O SKU ORIGINAL=" SKU
+                       MOVE SKU TO WS-SKU
+                   END-IF
+
+                   MOVE WS-NOME        TO NOME
+                   MOVE WS-DIA         TO DIA
+                   MOVE WS-MES         TO MES
+                   MOVE WS-ANO         TO ANO
+                   MOVE WS-VALOR-CUSTO TO VALOR-CUSTO
+                   MOVE WS-VALOR-VENDA TO VALOR-VENDA
+                   MOVE WS-QTD-ESTOQUE TO QTD-ESTOQUE
+
+                   REWRITE PRODUTO
+                       INVALID KEY
+                           DISPLAY "ERRO AO ALTERAR. STATUS="
+                               WS-STATUS-ARQUIVO
+                       NOT INVALID KEY
+                           DISPLAY "PRODUTO ALTERADO COM SUCESSO."
+                           PERFORM P-REGISTRA-ALTERACOES
+                   END-REWRITE
+           END-READ.
+
+       P-REGISTRA-ALTERACOES.
+           MOVE "ALTERACAO" TO WS-LOG-OPERACAO.
+           IF WS-LOG-CUSTO-ANTIGO NOT = VALOR-CUSTO
+               MOVE "VALOR-CUSTO" TO WS-LOG-CAMPO
+               MOVE WS-LOG-CUSTO-ANTIGO TO WS-LOG-VALOR-EDITADO
+               MOVE WS-LOG-VALOR-EDITADO TO WS-LOG-VALOR-ANTIGO
+               MOVE VALOR-CUSTO TO WS-LOG-VALOR-EDITADO
+               MOVE WS-LOG-VALOR-EDITADO TO WS-LOG-VALOR-NOVO
+               PERFORM P-GRAVA-LOG
+           END-IF.
+           IF WS-LOG-VENDA-ANTIGO NOT = VALOR-VENDA
+               MOVE "VALOR-VENDA" TO WS-LOG-CAMPO
+               MOVE WS-LOG-VENDA-ANTIGO TO WS-LOG-VALOR-EDITADO
+               MOVE WS-LOG-VALOR-EDITADO TO WS-LOG-VALOR-ANTIGO
+               MOVE VALOR-VENDA TO WS-LOG-VALOR-EDITADO
+               MOVE WS-LOG-VALOR-EDITADO TO WS-LOG-VALOR-NOVO
+               PERFORM P-GRAVA-LOG
+           END-IF.
+           IF WS-LOG-ESTOQUE-ANTIGO NOT = QTD-ESTOQUE
+               MOVE "QTD-ESTOQUE" TO WS-LOG-CAMPO
+               MOVE WS-LOG-ESTOQUE-ANTIGO TO WS-LOG-QTD-EDITADO
+               MOVE WS-LOG-QTD-EDITADO TO WS-LOG-VALOR-ANTIGO
+               MOVE QTD-ESTOQUE TO WS-LOG-QTD-EDITADO
+               MOVE WS-LOG-QTD-EDITADO TO WS-LOG-VALOR-NOVO
+               PERFORM P-GRAVA-LOG
+           END-IF.
+
+       P-EXCLUIR.
+           DISPLAY "SKU DO PRODUTO A EXCLUIR: " WITH NO ADVANCING.
+           ACCEPT WS-SKU.
+           MOVE WS-SKU TO SKU.
+           READ ARQUIVO
+               INVALID KEY
+                   DISPLAY "PRODUTO NAO ENCONTRADO."
+               NOT INVALID KEY
+                   PERFORM P-CONFIRMA-EXCLUSAO
+           END-READ.
+
+       P-CONFIRMA-EXCLUSAO.
+           DISPLAY "NOME: " NOME.
+           DISPLAY "CONFIRMA EXCLUSAO (S/N)? " WITH NO ADVANCING.
+           ACCEPT WS-CONFIRMA.
+           IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
+               MOVE QTD-ESTOQUE TO WS-LOG-ESTOQUE-ANTIGO
+               DELETE ARQUIVO
+                   INVALID KEY
+                       DISPLAY "ERRO AO EXCLUIR. STATUS="
+                           WS-STATUS-ARQUIVO
+                   NOT INVALID KEY
+                       DISPLAY "PRODUTO EXCLUIDO COM SUCESSO."
+                       MOVE "EXCLUSAO" TO WS-LOG-OPERACAO
+                       MOVE "QTD-ESTOQUE" TO WS-LOG-CAMPO
+                       MOVE WS-LOG-ESTOQUE-ANTIGO TO WS-LOG-QTD-EDITADO
+                       MOVE WS-LOG-QTD-EDITADO TO WS-LOG-VALOR-ANTIGO
+                       MOVE ZEROS TO WS-LOG-QTD-EDITADO
+                       MOVE WS-LOG-QTD-EDITADO TO WS-LOG-VALOR-NOVO
+                       PERFORM P-GRAVA-LOG
+               END-DELETE
+           ELSE
+               DISPLAY "EXCLUSAO CANCELADA."
+           END-IF.
+
+       P-CONSULTAR-SKU.
+           DISPLAY "SKU DO PRODUTO A CONSULTAR: " WITH NO ADVANCING.
+           ACCEPT WS-SKU.
+           MOVE WS-SKU TO SKU.
+           READ ARQUIVO
+               INVALID KEY
+                   DISPLAY "PRODUTO NAO ENCONTRADO."
+               NOT INVALID KEY
+                   MOVE NOME          TO WS-NOME
+                   MOVE DIA           TO WS-DIA
+                   MOVE MES           TO WS-MES
+                   MOVE ANO           TO WS-ANO
+                   MOVE VALOR-CUSTO   TO WS-VALOR-CUSTO
+                   MOVE VALOR-VENDA   TO WS-VALOR-VENDA
+                   MOVE QTD-ESTOQUE   TO WS-QTD-ESTOQUE
+                   DISPLAY TELA-PRODUTO
+           END-READ.
+
+       P-CONSULTAR-NOME.
+           DISPLAY "NOME DO PRODUTO A CONSULTAR: " WITH NO ADVANCING.
+           ACCEPT WS-NOME-BUSCA.
+           MOVE WS-NOME-BUSCA TO NOME.
+           MOVE "N" TO WS-ACHOU.
+           MOVE "S" TO WS-CONTINUA-PAGINA.
+           START ARQUIVO KEY IS EQUAL NOME
+               INVALID KEY
+                   DISPLAY "NENHUM PRODUTO ENCONTRADO."
+                   MOVE "N" TO WS-CONTINUA-PAGINA
+           END-START.
+
+           PERFORM UNTIL WS-CONTINUA-PAGINA = "N" OR
+                   WS-CONTINUA-PAGINA = "n"
+               READ ARQUIVO NEXT RECORD
+                   AT END
+                       IF WS-ACHOU = "N"
+                           DISPLAY "NENHUM PRODUTO ENCONTRADO."
+                       END-IF
+                       MOVE "N" TO WS-CONTINUA-PAGINA
+                   NOT AT END
+                       IF NOME NOT = WS-NOME-BUSCA
+                           MOVE "N" TO WS-CONTINUA-PAGINA
+                       ELSE
+                           MOVE "S" TO WS-ACHOU
+                           DISPLAY "SKU=" SKU
+                               " VALIDADE=" DIA "/" MES "/" ANO
+                               " CUSTO=" VALOR-CUSTO
+                               " VENDA=" VALOR-VENDA
+                               " ESTOQUE=" QTD-ESTOQUE
+                           DISPLAY "CONTINUAR PROCURANDO (S/N)? "
+                               WITH NO ADVANCING
+                           ACCEPT WS-CONTINUA-PAGINA
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       P-TRATA-ERRO-ABERTURA.
+           EVALUATE WS-STATUS-ARQUIVO
+               WHEN "35"
+                   MOVE "ARQUIVO BOLO.DAT NAO ENCONTRADO" TO WS-MENSAGEM
+               WHEN "37"
+                   MOVE "MODO DE ABERTURA INVALIDO PARA O ARQUIVO"
+                       TO WS-MENSAGEM
+               WHEN "92"
+                   MOVE "ARQUIVO BOLO.DAT JA ESTA EM USO" TO WS-MENSAGEM
+               WHEN "93"
+                   MOVE "REGISTRO/ARQUIVO BLOQUEADO POR OUTRO USUARIO"
+                       TO WS-MENSAGEM
+               WHEN "94"
+                   MOVE "PONTEIRO DE SEQUENCIA INVALIDO" TO WS-MENSAGEM
+               WHEN OTHER
+                   MOVE "ERRO NAO PREVISTO NA ABERTURA DO ARQUIVO"
+                       TO WS-MENSAGEM
+           END-EVALUATE.
+           DISPLAY "ERRO AO ABRIR BOLO.DAT. STATUS=" WS-STATUS-ARQUIVO
+               " - " WS-MENSAGEM.
+           PERFORM P-GRAVA-ERRO.
+
+       P-GRAVA-ERRO.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA.
+           OPEN EXTEND LOG-ERROS
+           IF WS-STATUS-ERRO NOT = "00"
+               OPEN OUTPUT LOG-ERROS
+           END-IF.
+           STRING WS-DATA-HORA(1:8) "-" WS-DATA-HORA(9:6)
+                   " STATUS=" WS-STATUS-ARQUIVO
+                   " " WS-MENSAGEM
+               DELIMITED BY SIZE INTO ERRO-REG
+           END-STRING.
+           WRITE ERRO-REG.
+           CLOSE LOG-ERROS.
+
+       P-GRAVA-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO LOG-DATA-HORA.
+           MOVE SKU            TO LOG-SKU.
+           MOVE WS-LOG-OPERACAO TO LOG-OPERACAO.
+           MOVE WS-LOG-CAMPO    TO LOG-CAMPO.
+           MOVE WS-LOG-VALOR-ANTIGO TO LOG-VALOR-ANTIGO.
+           MOVE WS-LOG-VALOR-NOVO   TO LOG-VALOR-NOVO.
+           OPEN EXTEND PRODLOG
+           IF WS-STATUS-LOG NOT = "00"
+               OPEN OUTPUT PRODLOG
+           END-IF.
+           WRITE REGISTRO-LOG.
+           CLOSE PRODLOG.
 
        P-MENSAGEM-ZERA.
            MOVE ZEROS TO WS-TEMPORIZADOR.
-       P-MENSAGEM-DISPLAY
-           DISPLAY WS-MENSAGEM
-       P-MENSAGEM-TEMPO
+       P-MENSAGEM-DISPLAY.
+           DISPLAY WS-MENSAGEM.
+       P-MENSAGEM-TEMPO.
            ADD 1 TO WS-TEMPORIZADOR
            IF WS-TEMPORIZADOR < 2500
                GO TO P-MENSAGEM-TEMPO.
@@ -66,19 +411,7 @@
            MOVE SPACES TO WS-MENSAGEM
            EXIT.
        P-FIM-EXIT.
-           EXIT PROGRAM-ID.
-       
+           EXIT PROGRAM.
+
        P-FIM-STOP-RUM.
            STOP RUN.
-
-       
-
-           
-
-
-
-
-
-       
-           
-       
