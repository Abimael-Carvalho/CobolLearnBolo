@@ -0,0 +1,10 @@
+      **************************
+      * PRODUTO-LOG RECORD LAYOUT (AUDIT TRAIL)
+      * BEFORE/AFTER IMAGE OF A CHANGED FIELD ON PRODUTO
+      **************************
+           05 LOG-DATA-HORA       PIC X(14).
+           05 LOG-SKU             PIC 9(04).
+           05 LOG-OPERACAO        PIC X(10).
+           05 LOG-CAMPO           PIC X(15).
+           05 LOG-VALOR-ANTIGO    PIC X(15).
+           05 LOG-VALOR-NOVO      PIC X(15).
