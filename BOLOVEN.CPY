@@ -0,0 +1,8 @@
+      **************************
+      * VENDA (SALE) TRANSACTION RECORD LAYOUT
+      * ONE RECORD PER SALE TO BE POSTED AGAINST PRODUTO
+      **************************
+           05 VENDA-SKU            PIC 9(04).
+           05 VENDA-QTD-VENDIDA    PIC 9(04).
+           05 VENDA-VALOR-VENDA    PIC 9(04)V99.
+           05 VENDA-DATA-HORA      PIC X(14).
