@@ -0,0 +1,15 @@
+//BOLOVDA  JOB  (ACCTG),'POSTAGEM DE VENDAS BOLO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* POSTS THE DAY'S SALES (VENDA.DAT) AGAINST BOLO.DAT, DECREMENTING
+//* QTD-ESTOQUE PER SALE. RUN AFTER THE REGISTER CLOSES FOR THE DAY
+//* AND BEFORE BOLOCAR'S NIGHTLY LOAD OF THE NEXT PRODUCTION FEED.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=BOLOVDA
+//STEPLIB  DD DSN=PROD.BOLO.LOADLIB,DISP=SHR
+//ARQUIVO  DD DSN=PROD.BOLO.DAT,DISP=SHR
+//VENDA    DD DSN=PROD.BOLO.VENDA.DAT,DISP=SHR
+//PRODLOG  DD DSN=PROD.BOLO.BOLOLOG.DAT,DISP=MOD
+//RELAT    DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
