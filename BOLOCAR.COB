@@ -0,0 +1,230 @@
+      **************************
+      * AUTHOR: ABIMAEL CARVALHO
+      * PORPOSE: NIGHTLY BATCH LOAD OF THE SUPPLIER/PRODUCTION FEED
+      * READS THE SEQUENTIAL FILE WITH THE DAY'S NEW PRODUCTION AND
+      * WRITES/UPDATES THE MATCHING PRODUTO RECORD ON BOLO.DAT IN ONE
+      * PASS. EXISTING SKU -> REWRITE. NEW SKU -> WRITE.
+      **************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. BOLOCAR.
+           AUTHOR. ABIMAEL CARVALHO.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO ASSIGN TO DISK
+           ORGANIZATION        IS INDEXED
+           ACCESS MODE         IS DYNAMIC
+           RECORD KEY          IS SKU
+           ALTERNATE RECORD KEY    IS NOME WITH DUPLICATES
+           FILE STATUS             IS WS-STATUS-ARQUIVO.
+
+           SELECT CARGA ASSIGN TO DISK
+           ORGANIZATION        IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-CARGA.
+
+           SELECT RELAT ASSIGN TO DISK
+           ORGANIZATION        IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-RELAT.
+
+           SELECT PRODLOG ASSIGN TO DISK
+           ORGANIZATION        IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQUIVO
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "BOLO.DAT".
+
+           01 PRODUTO.
+              COPY BOLOREC.
+
+       FD CARGA
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "PRODCARGA.DAT".
+
+           01 REGISTRO-CARGA.
+              COPY BOLOREC.
+
+       FD RELAT
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "BOLOCAR.RPT".
+
+           01 LINHA-RELATORIO      PIC X(80).
+
+       FD PRODLOG
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "BOLOLOG.DAT".
+
+           01 REGISTRO-LOG.
+              COPY BOLOLOG.
+
+       WORKING-STORAGE SECTION.
+           77 WS-STATUS-ARQUIVO    PIC   X(02).
+           77 WS-STATUS-CARGA      PIC   X(02).
+           77 WS-STATUS-RELAT      PIC   X(02).
+           77 WS-STATUS-LOG        PIC   X(02).
+           77 WS-FIM-CARGA         PIC   X(01) VALUE "N".
+
+           77 WS-TOTAL-LIDOS       PIC   9(05) VALUE ZEROS.
+           77 WS-TOTAL-INCLUIDOS   PIC   9(05) VALUE ZEROS.
+           77 WS-TOTAL-ALTERADOS   PIC   9(05) VALUE ZEROS.
+           77 WS-TOTAL-REJEITADOS  PIC   9(05) VALUE ZEROS.
+
+           77 WS-LOG-OPERACAO      PIC X(10) VALUE SPACES.
+           77 WS-LOG-CAMPO         PIC X(15) VALUE SPACES.
+           77 WS-LOG-VALOR-ANTIGO  PIC X(15) VALUE SPACES.
+           77 WS-LOG-VALOR-NOVO    PIC X(15) VALUE SPACES.
+           77 WS-LOG-CUSTO-ANTIGO  PIC 9(04)V99 VALUE ZEROS.
+           77 WS-LOG-VENDA-ANTIGO  PIC 9(04)V99 VALUE ZEROS.
+           77 WS-LOG-ESTOQUE-ANTIGO PIC 9(04) VALUE ZEROS.
+           77 WS-LOG-VALOR-EDITADO PIC ZZZ9,99.
+           77 WS-LOG-QTD-EDITADO   PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+
+       P-PRINCIPAL.
+           PERFORM P-ABERTURA
+           PERFORM P-PROCESSA-CARGA UNTIL WS-FIM-CARGA = "S"
+           PERFORM P-RODAPE
+           PERFORM P-ENCERRAMENTO
+           STOP RUN.
+
+       P-ABERTURA.
+           OPEN I-O ARQUIVO
+           IF WS-STATUS-ARQUIVO = "30"
+               OPEN OUTPUT ARQUIVO
+               CLOSE ARQUIVO
+               OPEN I-O ARQUIVO
+           END-IF.
+           IF WS-STATUS-ARQUIVO NOT = "00"
+               DISPLAY "ERRO AO ABRIR BOLO.DAT. STATUS="
+                   WS-STATUS-ARQUIVO
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT CARGA
+           IF WS-STATUS-CARGA NOT = "00"
+               DISPLAY "ERRO AO ABRIR PRODCARGA.DAT. STATUS="
+                   WS-STATUS-CARGA
+               CLOSE ARQUIVO
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT RELAT
+           MOVE "RELATORIO DE CARGA NOTURNA - BOLO.DAT"
+               TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+       P-PROCESSA-CARGA.
+           READ CARGA
+               AT END
+                   MOVE "S" TO WS-FIM-CARGA
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-LIDOS
+                   PERFORM P-GRAVA-PRODUTO
+           END-READ.
+
+       P-GRAVA-PRODUTO.
+           MOVE SKU OF REGISTRO-CARGA TO SKU OF PRODUTO
+           READ ARQUIVO
+               INVALID KEY
+                   PERFORM P-INCLUI-PRODUTO
+               NOT INVALID KEY
+                   PERFORM P-ATUALIZA-PRODUTO
+           END-READ.
+
+       P-INCLUI-PRODUTO.
+           MOVE REGISTRO-CARGA TO PRODUTO
+           WRITE PRODUTO
+               INVALID KEY
+                   ADD 1 TO WS-TOTAL-REJEITADOS
+                   PERFORM P-REGISTRA-REJEICAO
+               NOT INVALID KEY
+                   ADD 1 TO WS-TOTAL-INCLUIDOS
+           END-WRITE.
+
+       P-ATUALIZA-PRODUTO.
+           MOVE VALOR-CUSTO OF PRODUTO   TO WS-LOG-CUSTO-ANTIGO
+           MOVE VALOR-VENDA OF PRODUTO   TO WS-LOG-VENDA-ANTIGO
+           MOVE QTD-ESTOQUE OF PRODUTO   TO WS-LOG-ESTOQUE-ANTIGO
+           MOVE REGISTRO-CARGA TO PRODUTO
+           REWRITE PRODUTO
+               INVALID KEY
+                   ADD 1 TO WS-TOTAL-REJEITADOS
+                   PERFORM P-REGISTRA-REJEICAO
+               NOT INVALID KEY
+                   ADD 1 TO WS-TOTAL-ALTERADOS
+                   PERFORM P-REGISTRA-ALTERACOES
+           END-REWRITE.
+
+       P-REGISTRA-ALTERACOES.
+           MOVE "CARGA" TO WS-LOG-OPERACAO.
+           IF WS-LOG-CUSTO-ANTIGO NOT = VALOR-CUSTO OF PRODUTO
+               MOVE "VALOR-CUSTO" TO WS-LOG-CAMPO
+               MOVE WS-LOG-CUSTO-ANTIGO TO WS-LOG-VALOR-EDITADO
+               MOVE WS-LOG-VALOR-EDITADO TO WS-LOG-VALOR-ANTIGO
+               MOVE VALOR-CUSTO OF PRODUTO TO WS-LOG-VALOR-EDITADO
+               MOVE WS-LOG-VALOR-EDITADO TO WS-LOG-VALOR-NOVO
+               PERFORM P-GRAVA-LOG
+           END-IF.
+           IF WS-LOG-VENDA-ANTIGO NOT = VALOR-VENDA OF PRODUTO
+               MOVE "VALOR-VENDA" TO WS-LOG-CAMPO
+               MOVE WS-LOG-VENDA-ANTIGO TO WS-LOG-VALOR-EDITADO
+               MOVE WS-LOG-VALOR-EDITADO TO WS-LOG-VALOR-ANTIGO
+               MOVE VALOR-VENDA OF PRODUTO TO WS-LOG-VALOR-EDITADO
+               MOVE WS-LOG-VALOR-EDITADO TO WS-LOG-VALOR-NOVO
+               PERFORM P-GRAVA-LOG
+           END-IF.
+           IF WS-LOG-ESTOQUE-ANTIGO NOT = QTD-ESTOQUE OF PRODUTO
+               MOVE "QTD-ESTOQUE" TO WS-LOG-CAMPO
+               MOVE WS-LOG-ESTOQUE-ANTIGO TO WS-LOG-QTD-EDITADO
+               MOVE WS-LOG-QTD-EDITADO TO WS-LOG-VALOR-ANTIGO
+               MOVE QTD-ESTOQUE OF PRODUTO TO WS-LOG-QTD-EDITADO
+               MOVE WS-LOG-QTD-EDITADO TO WS-LOG-VALOR-NOVO
+               PERFORM P-GRAVA-LOG
+           END-IF.
+
+       P-GRAVA-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO LOG-DATA-HORA.
+           MOVE SKU OF PRODUTO  TO LOG-SKU.
+           MOVE WS-LOG-OPERACAO TO LOG-OPERACAO.
+           MOVE WS-LOG-CAMPO    TO LOG-CAMPO.
+           MOVE WS-LOG-VALOR-ANTIGO TO LOG-VALOR-ANTIGO.
+           MOVE WS-LOG-VALOR-NOVO   TO LOG-VALOR-NOVO.
+           OPEN EXTEND PRODLOG
+           IF WS-STATUS-LOG NOT = "00"
+               OPEN OUTPUT PRODLOG
+           END-IF.
+           WRITE REGISTRO-LOG.
+           CLOSE PRODLOG.
+
+       P-REGISTRA-REJEICAO.
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "REJEITADO SKU=" DELIMITED SIZE
+               SKU OF REGISTRO-CARGA DELIMITED SIZE
+               " STATUS=" DELIMITED SIZE
+               WS-STATUS-ARQUIVO DELIMITED SIZE
+               INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+       P-RODAPE.
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "LIDOS=" DELIMITED SIZE
+               WS-TOTAL-LIDOS DELIMITED SIZE
+               " INCLUIDOS=" DELIMITED SIZE
+               WS-TOTAL-INCLUIDOS DELIMITED SIZE
+               " ALTERADOS=" DELIMITED SIZE
+               WS-TOTAL-ALTERADOS DELIMITED SIZE
+               " REJEITADOS=" DELIMITED SIZE
+               WS-TOTAL-REJEITADOS DELIMITED SIZE
+               INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+       P-ENCERRAMENTO.
+           CLOSE ARQUIVO
+           CLOSE CARGA
+           CLOSE RELAT.
