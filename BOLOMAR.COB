@@ -0,0 +1,150 @@
+      **************************
+      * AUTHOR: ABIMAEL CARVALHO
+      * PORPOSE: MARGIN/MARKUP REPORT
+      * COMPUTES THE COST-TO-PRICE MARGIN FOR EVERY PRODUTO AND FLAGS
+      * ANY SKU WHERE VALOR-VENDA IS AT OR BELOW VALOR-CUSTO.
+      **************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. BOLOMAR.
+           AUTHOR. ABIMAEL CARVALHO.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO ASSIGN TO DISK
+           ORGANIZATION        IS INDEXED
+           ACCESS MODE         IS SEQUENTIAL
+           RECORD KEY          IS SKU
+           ALTERNATE RECORD KEY    IS NOME WITH DUPLICATES
+           FILE STATUS             IS WS-STATUS-ARQUIVO.
+
+           SELECT RELAT ASSIGN TO DISK
+           ORGANIZATION        IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQUIVO
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "BOLO.DAT".
+
+           01 PRODUTO.
+              COPY BOLOREC.
+
+       FD RELAT
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "BOLOMAR.RPT".
+
+           01 LINHA-RELATORIO      PIC X(90).
+
+       WORKING-STORAGE SECTION.
+           77 WS-STATUS-ARQUIVO    PIC   X(02).
+           77 WS-STATUS-RELAT      PIC   X(02).
+           77 WS-FIM-ARQUIVO       PIC   X(01) VALUE "N".
+
+           77 WS-MARGEM            PIC S9(04)V99.
+           77 WS-PERC-MARGEM       PIC S9(03)V99.
+
+           77 WS-TOTAL-PRODUTOS    PIC   9(05) VALUE ZEROS.
+           77 WS-TOTAL-PREJUIZO    PIC   9(05) VALUE ZEROS.
+
+           01 WS-LINHA-DETALHE.
+               05 WS-L-SKU         PIC 9(04).
+               05 FILLER           PIC X(02) VALUE SPACES.
+               05 WS-L-NOME        PIC X(30).
+               05 FILLER           PIC X(02) VALUE SPACES.
+               05 WS-L-CUSTO       PIC ZZZ9,99.
+               05 FILLER           PIC X(02) VALUE SPACES.
+               05 WS-L-VENDA       PIC ZZZ9,99.
+               05 FILLER           PIC X(02) VALUE SPACES.
+               05 WS-L-MARGEM      PIC -ZZZ9,99.
+               05 FILLER           PIC X(02) VALUE SPACES.
+               05 WS-L-PERC        PIC -ZZ9,99.
+               05 FILLER           PIC X(02) VALUE SPACES.
+               05 WS-L-SITUACAO    PIC X(15).
+
+       PROCEDURE DIVISION.
+
+       P-PRINCIPAL.
+           PERFORM P-ABERTURA
+           PERFORM P-CABECALHO
+           PERFORM P-PROCESSA-ARQUIVO UNTIL WS-FIM-ARQUIVO = "S"
+           PERFORM P-RODAPE
+           PERFORM P-ENCERRAMENTO
+           STOP RUN.
+
+       P-ABERTURA.
+           OPEN INPUT ARQUIVO
+           IF WS-STATUS-ARQUIVO NOT = "00"
+               DISPLAY "ERRO AO ABRIR BOLO.DAT. STATUS="
+                   WS-STATUS-ARQUIVO
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT RELAT.
+
+       P-CABECALHO.
+           MOVE "RELATORIO DE MARGEM DE CUSTO X VENDA"
+               TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "SKU   NOME               CUSTO   VENDA   MARGEM"
+                   DELIMITED SIZE
+               "  MARGEM%  SIT" DELIMITED SIZE
+               INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+       P-PROCESSA-ARQUIVO.
+           READ ARQUIVO
+               AT END
+                   MOVE "S" TO WS-FIM-ARQUIVO
+               NOT AT END
+                   PERFORM P-AVALIA-PRODUTO
+           END-READ.
+
+       P-AVALIA-PRODUTO.
+           ADD 1 TO WS-TOTAL-PRODUTOS
+           COMPUTE WS-MARGEM = VALOR-VENDA - VALOR-CUSTO
+           IF VALOR-CUSTO > 0
+               COMPUTE WS-PERC-MARGEM ROUNDED =
+                   (WS-MARGEM / VALOR-CUSTO) * 100
+           ELSE
+               MOVE ZEROS TO WS-PERC-MARGEM
+           END-IF.
+
+           IF VALOR-VENDA <= VALOR-CUSTO
+               MOVE "PREJUIZO" TO WS-L-SITUACAO
+               ADD 1 TO WS-TOTAL-PREJUIZO
+           ELSE
+               MOVE "OK" TO WS-L-SITUACAO
+           END-IF.
+           PERFORM P-IMPRIME-LINHA.
+
+       P-IMPRIME-LINHA.
+           MOVE SKU          TO WS-L-SKU
+           MOVE NOME         TO WS-L-NOME
+           MOVE VALOR-CUSTO  TO WS-L-CUSTO
+           MOVE VALOR-VENDA  TO WS-L-VENDA
+           MOVE WS-MARGEM    TO WS-L-MARGEM
+           MOVE WS-PERC-MARGEM TO WS-L-PERC
+           MOVE SPACES       TO LINHA-RELATORIO
+           MOVE WS-LINHA-DETALHE TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+       P-RODAPE.
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "TOTAL DE PRODUTOS......: " DELIMITED SIZE
+               WS-TOTAL-PRODUTOS DELIMITED SIZE
+               INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "TOTAL VENDIDOS COM PREJUIZO: " DELIMITED SIZE
+               WS-TOTAL-PREJUIZO DELIMITED SIZE
+               INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+       P-ENCERRAMENTO.
+           CLOSE ARQUIVO
+           CLOSE RELAT.
