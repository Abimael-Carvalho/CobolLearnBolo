@@ -0,0 +1,96 @@
+      **************************
+      * AUTHOR: ABIMAEL CARVALHO
+      * PORPOSE: RELOAD OF THE INDEXED BOLO.DAT FROM A BACKUP TAKEN BY
+      * BOLODESC. REBUILDS BOLO.DAT FROM SCRATCH, IN SKU ORDER, FROM
+      * THE FLAT SEQUENTIAL BACKUP FILE.
+      **************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. BOLORLD.
+           AUTHOR. ABIMAEL CARVALHO.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO ASSIGN TO DISK
+           ORGANIZATION        IS INDEXED
+           ACCESS MODE         IS SEQUENTIAL
+           RECORD KEY          IS SKU
+           ALTERNATE RECORD KEY    IS NOME WITH DUPLICATES
+           FILE STATUS             IS WS-STATUS-ARQUIVO.
+
+           SELECT BACKUP ASSIGN TO DISK
+           ORGANIZATION        IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-BACKUP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQUIVO
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "BOLO.DAT".
+
+           01 PRODUTO.
+              COPY BOLOREC.
+
+       FD BACKUP
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "BOLOBKP.DAT".
+
+           01 REGISTRO-BACKUP.
+              COPY BOLOREC.
+
+       WORKING-STORAGE SECTION.
+           77 WS-STATUS-ARQUIVO    PIC   X(02).
+           77 WS-STATUS-BACKUP     PIC   X(02).
+           77 WS-FIM-BACKUP        PIC   X(01) VALUE "N".
+           77 WS-TOTAL-RESTAURADOS PIC   9(05) VALUE ZEROS.
+           77 WS-TOTAL-REJEITADOS  PIC   9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       P-PRINCIPAL.
+           PERFORM P-ABERTURA
+           PERFORM P-RECARREGA UNTIL WS-FIM-BACKUP = "S"
+           DISPLAY "TOTAL RESTAURADOS: " WS-TOTAL-RESTAURADOS
+           DISPLAY "TOTAL REJEITADOS.: " WS-TOTAL-REJEITADOS
+           PERFORM P-ENCERRAMENTO
+           STOP RUN.
+
+       P-ABERTURA.
+           OPEN INPUT BACKUP
+           IF WS-STATUS-BACKUP NOT = "00"
+               DISPLAY "ERRO AO ABRIR BOLOBKP.DAT. STATUS="
+                   WS-STATUS-BACKUP
+               STOP RUN
+           END-IF.
+
+      * A RESTAURACAO SEMPRE RECRIA O ARQUIVO INDEXADO DO ZERO A
+      * PARTIR DO BACKUP - QUALQUER CONTEUDO ANTERIOR E PERDIDO.
+           OPEN OUTPUT ARQUIVO
+           IF WS-STATUS-ARQUIVO NOT = "00"
+               DISPLAY "ERRO AO CRIAR BOLO.DAT. STATUS="
+                   WS-STATUS-ARQUIVO
+               CLOSE BACKUP
+               STOP RUN
+           END-IF.
+
+       P-RECARREGA.
+           READ BACKUP
+               AT END
+                   MOVE "S" TO WS-FIM-BACKUP
+               NOT AT END
+                   MOVE REGISTRO-BACKUP TO PRODUTO
+                   WRITE PRODUTO
+                       INVALID KEY
+                           ADD 1 TO WS-TOTAL-REJEITADOS
+                           DISPLAY "REJEITADO SKU=" SKU OF PRODUTO
+                               " STATUS=" WS-STATUS-ARQUIVO
+                       NOT INVALID KEY
+                           ADD 1 TO WS-TOTAL-RESTAURADOS
+                   END-WRITE
+           END-READ.
+
+       P-ENCERRAMENTO.
+           CLOSE ARQUIVO
+           CLOSE BACKUP.
