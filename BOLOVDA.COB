@@ -0,0 +1,206 @@
+      **************************
+      * AUTHOR: ABIMAEL CARVALHO
+      * PORPOSE: POSTING OF SALES (VENDAS) AGAINST BOLO.DAT
+      * READS THE SEQUENTIAL VENDA TRANSACTION FILE AND, FOR EACH SALE,
+      * DECREMENTS QTD-ESTOQUE ON THE MATCHING PRODUTO RECORD. A SALE
+      * THAT WOULD DRIVE QTD-ESTOQUE NEGATIVE IS REJECTED, NOT POSTED.
+      * EVERY POSTED SALE WRITES A PRODLOG AUDIT RECORD SINCE IT
+      * CHANGES QTD-ESTOQUE, AND A DETAIL LINE ON RELAT RECORDING
+      * THE QUANTITY, VALOR-VENDA CHARGED AND SALE DATE/HORA CARRIED ON
+      * THE VENDA TRANSACTION RECORD ITSELF.
+      **************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. BOLOVDA.
+           AUTHOR. ABIMAEL CARVALHO.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO ASSIGN TO DISK
+           ORGANIZATION        IS INDEXED
+           ACCESS MODE         IS DYNAMIC
+           RECORD KEY          IS SKU
+           ALTERNATE RECORD KEY    IS NOME WITH DUPLICATES
+           FILE STATUS             IS WS-STATUS-ARQUIVO.
+
+           SELECT VENDA ASSIGN TO DISK
+           ORGANIZATION        IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-VENDA.
+
+           SELECT RELAT ASSIGN TO DISK
+           ORGANIZATION        IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-RELAT.
+
+           SELECT PRODLOG ASSIGN TO DISK
+           ORGANIZATION        IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQUIVO
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "BOLO.DAT".
+
+           01 PRODUTO.
+              COPY BOLOREC.
+
+       FD VENDA
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "VENDA.DAT".
+
+           01 REGISTRO-VENDA.
+              COPY BOLOVEN.
+
+       FD RELAT
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "BOLOVDA.RPT".
+
+           01 LINHA-RELATORIO      PIC X(80).
+
+       FD PRODLOG
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "BOLOLOG.DAT".
+
+           01 REGISTRO-LOG.
+              COPY BOLOLOG.
+
+       WORKING-STORAGE SECTION.
+           77 WS-STATUS-ARQUIVO    PIC   X(02).
+           77 WS-STATUS-VENDA      PIC   X(02).
+           77 WS-STATUS-RELAT      PIC   X(02).
+           77 WS-STATUS-LOG        PIC   X(02).
+           77 WS-FIM-VENDA         PIC   X(01) VALUE "N".
+
+           77 WS-TOTAL-LIDOS       PIC   9(05) VALUE ZEROS.
+           77 WS-TOTAL-POSTADOS    PIC   9(05) VALUE ZEROS.
+           77 WS-TOTAL-REJEITADOS  PIC   9(05) VALUE ZEROS.
+
+           77 WS-QTD-ANTIGA        PIC   9(04) VALUE ZEROS.
+           77 WS-MOTIVO-REJEICAO   PIC   X(30) VALUE SPACES.
+           77 WS-LOG-QTD-EDITADO   PIC   ZZZ9.
+
+       PROCEDURE DIVISION.
+
+       P-PRINCIPAL.
+           PERFORM P-ABERTURA
+           PERFORM P-POSTA-VENDA UNTIL WS-FIM-VENDA = "S"
+           PERFORM P-RODAPE
+           PERFORM P-ENCERRAMENTO
+           STOP RUN.
+
+       P-ABERTURA.
+           OPEN I-O ARQUIVO
+           IF WS-STATUS-ARQUIVO NOT = "00"
+               DISPLAY "ERRO AO ABRIR BOLO.DAT. STATUS="
+                   WS-STATUS-ARQUIVO
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT VENDA
+           IF WS-STATUS-VENDA NOT = "00"
+               DISPLAY "ERRO AO ABRIR VENDA.DAT. STATUS="
+                   WS-STATUS-VENDA
+               CLOSE ARQUIVO
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT RELAT
+           MOVE "RELATORIO DE POSTAGEM DE VENDAS - BOLO.DAT"
+               TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+       P-POSTA-VENDA.
+           READ VENDA
+               AT END
+                   MOVE "S" TO WS-FIM-VENDA
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-LIDOS
+                   PERFORM P-PROCESSA-VENDA
+           END-READ.
+
+       P-PROCESSA-VENDA.
+           MOVE VENDA-SKU TO SKU
+           READ ARQUIVO
+               INVALID KEY
+                   MOVE "SKU NAO ENCONTRADO" TO WS-MOTIVO-REJEICAO
+                   ADD 1 TO WS-TOTAL-REJEITADOS
+                   PERFORM P-REGISTRA-REJEICAO
+               NOT INVALID KEY
+                   PERFORM P-BAIXA-ESTOQUE
+           END-READ.
+
+       P-BAIXA-ESTOQUE.
+           IF VENDA-QTD-VENDIDA > QTD-ESTOQUE
+               MOVE "ESTOQUE INSUFICIENTE" TO WS-MOTIVO-REJEICAO
+               ADD 1 TO WS-TOTAL-REJEITADOS
+               PERFORM P-REGISTRA-REJEICAO
+           ELSE
+               MOVE QTD-ESTOQUE TO WS-QTD-ANTIGA
+               SUBTRACT VENDA-QTD-VENDIDA FROM QTD-ESTOQUE
+               REWRITE PRODUTO
+                   INVALID KEY
+                       MOVE "ERRO NA GRAVACAO" TO WS-MOTIVO-REJEICAO
+                       ADD 1 TO WS-TOTAL-REJEITADOS
+                       PERFORM P-REGISTRA-REJEICAO
+                   NOT INVALID KEY
+                       ADD 1 TO WS-TOTAL-POSTADOS
+                       PERFORM P-GRAVA-LOG
+                       PERFORM P-REGISTRA-POSTAGEM
+               END-REWRITE
+           END-IF.
+
+       P-REGISTRA-POSTAGEM.
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "VENDA POSTADA SKU=" DELIMITED SIZE
+               VENDA-SKU DELIMITED SIZE
+               " QTD=" DELIMITED SIZE
+               VENDA-QTD-VENDIDA DELIMITED SIZE
+               " VALOR-VENDA=" DELIMITED SIZE
+               VENDA-VALOR-VENDA DELIMITED SIZE
+               " DATA-HORA=" DELIMITED SIZE
+               VENDA-DATA-HORA DELIMITED SIZE
+               INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+       P-GRAVA-LOG.
+           MOVE VENDA-DATA-HORA   TO LOG-DATA-HORA.
+           MOVE SKU               TO LOG-SKU.
+           MOVE "VENDA"           TO LOG-OPERACAO.
+           MOVE "QTD-ESTOQUE"     TO LOG-CAMPO.
+           MOVE WS-QTD-ANTIGA     TO WS-LOG-QTD-EDITADO.
+           MOVE WS-LOG-QTD-EDITADO TO LOG-VALOR-ANTIGO.
+           MOVE QTD-ESTOQUE       TO WS-LOG-QTD-EDITADO.
+           MOVE WS-LOG-QTD-EDITADO TO LOG-VALOR-NOVO.
+           OPEN EXTEND PRODLOG
+           IF WS-STATUS-LOG NOT = "00"
+               OPEN OUTPUT PRODLOG
+           END-IF.
+           WRITE REGISTRO-LOG.
+           CLOSE PRODLOG.
+
+       P-REGISTRA-REJEICAO.
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "REJEITADO SKU=" DELIMITED SIZE
+               VENDA-SKU DELIMITED SIZE
+               " MOTIVO=" DELIMITED SIZE
+               WS-MOTIVO-REJEICAO DELIMITED SIZE
+               INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+       P-RODAPE.
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "LIDOS=" DELIMITED SIZE
+               WS-TOTAL-LIDOS DELIMITED SIZE
+               " POSTADOS=" DELIMITED SIZE
+               WS-TOTAL-POSTADOS DELIMITED SIZE
+               " REJEITADOS=" DELIMITED SIZE
+               WS-TOTAL-REJEITADOS DELIMITED SIZE
+               INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+       P-ENCERRAMENTO.
+           CLOSE ARQUIVO
+           CLOSE VENDA
+           CLOSE RELAT.
