@@ -0,0 +1,130 @@
+      **************************
+      * AUTHOR: ABIMAEL CARVALHO
+      * PORPOSE: LOW STOCK REORDER LISTING
+      * LISTS EVERY PRODUTO WHOSE QTD-ESTOQUE HAS FALLEN BELOW THE
+      * REORDER POINT INFORMED ON THE COMMAND LINE (DEFAULT 10 UNITS).
+      **************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. BOLOEST.
+           AUTHOR. ABIMAEL CARVALHO.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO ASSIGN TO DISK
+           ORGANIZATION        IS INDEXED
+           ACCESS MODE         IS SEQUENTIAL
+           RECORD KEY          IS SKU
+           ALTERNATE RECORD KEY    IS NOME WITH DUPLICATES
+           FILE STATUS             IS WS-STATUS-ARQUIVO.
+
+           SELECT RELAT ASSIGN TO DISK
+           ORGANIZATION        IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQUIVO
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "BOLO.DAT".
+
+           01 PRODUTO.
+              COPY BOLOREC.
+
+       FD RELAT
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "BOLOEST.RPT".
+
+           01 LINHA-RELATORIO      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 WS-STATUS-ARQUIVO    PIC   X(02).
+           77 WS-STATUS-RELAT      PIC   X(02).
+           77 WS-FIM-ARQUIVO       PIC   X(01) VALUE "N".
+
+           77 WS-PARM-QTD          PIC   X(05) VALUE SPACES.
+           77 WS-QTD-MINIMA        PIC   9(05) VALUE 10.
+
+           77 WS-TOTAL-REPOSICAO   PIC   9(05) VALUE ZEROS.
+
+           01 WS-LINHA-DETALHE.
+               05 WS-L-SKU         PIC 9(04).
+               05 FILLER           PIC X(02) VALUE SPACES.
+               05 WS-L-NOME        PIC X(30).
+               05 FILLER           PIC X(02) VALUE SPACES.
+               05 WS-L-QTD         PIC ZZZ9.
+               05 FILLER           PIC X(02) VALUE SPACES.
+               05 WS-L-MINIMO      PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       P-PRINCIPAL.
+           PERFORM P-ABERTURA
+           PERFORM P-CABECALHO
+           PERFORM P-PROCESSA-ARQUIVO UNTIL WS-FIM-ARQUIVO = "S"
+           PERFORM P-RODAPE
+           PERFORM P-ENCERRAMENTO
+           STOP RUN.
+
+       P-ABERTURA.
+           ACCEPT WS-PARM-QTD FROM COMMAND-LINE
+           IF FUNCTION TRIM(WS-PARM-QTD) NOT = SPACES
+                   AND FUNCTION TRIM(WS-PARM-QTD) IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-PARM-QTD) TO WS-QTD-MINIMA
+           END-IF.
+
+           OPEN INPUT ARQUIVO
+           IF WS-STATUS-ARQUIVO NOT = "00"
+               DISPLAY "ERRO AO ABRIR BOLO.DAT. STATUS="
+                   WS-STATUS-ARQUIVO
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT RELAT.
+
+       P-CABECALHO.
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "RELATORIO DE REPOSICAO DE ESTOQUE - MINIMO="
+                   DELIMITED SIZE
+               WS-QTD-MINIMA DELIMITED SIZE
+               INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           MOVE "SKU   NOME                        ESTOQUE  MINIMO"
+               TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+       P-PROCESSA-ARQUIVO.
+           READ ARQUIVO
+               AT END
+                   MOVE "S" TO WS-FIM-ARQUIVO
+               NOT AT END
+                   PERFORM P-AVALIA-PRODUTO
+           END-READ.
+
+       P-AVALIA-PRODUTO.
+           IF QTD-ESTOQUE < WS-QTD-MINIMA
+               ADD 1 TO WS-TOTAL-REPOSICAO
+               PERFORM P-IMPRIME-LINHA
+           END-IF.
+
+       P-IMPRIME-LINHA.
+           MOVE SKU          TO WS-L-SKU
+           MOVE NOME         TO WS-L-NOME
+           MOVE QTD-ESTOQUE  TO WS-L-QTD
+           MOVE WS-QTD-MINIMA TO WS-L-MINIMO
+           MOVE SPACES       TO LINHA-RELATORIO
+           MOVE WS-LINHA-DETALHE TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+       P-RODAPE.
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "TOTAL PARA REPOSICAO.: " DELIMITED SIZE
+               WS-TOTAL-REPOSICAO DELIMITED SIZE
+               INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+       P-ENCERRAMENTO.
+           CLOSE ARQUIVO
+           CLOSE RELAT.
