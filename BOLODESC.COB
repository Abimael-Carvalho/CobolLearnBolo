@@ -0,0 +1,87 @@
+      **************************
+      * AUTHOR: ABIMAEL CARVALHO
+      * PORPOSE: UNLOAD (BACKUP) OF THE INDEXED BOLO.DAT
+      * READS ARQUIVO SEQUENTIALLY BY SKU AND WRITES EVERY PRODUTO OUT
+      * TO A FLAT SEQUENTIAL BACKUP FILE. USE BOLORLD TO RESTORE.
+      **************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. BOLODESC.
+           AUTHOR. ABIMAEL CARVALHO.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO ASSIGN TO DISK
+           ORGANIZATION        IS INDEXED
+           ACCESS MODE         IS SEQUENTIAL
+           RECORD KEY          IS SKU
+           ALTERNATE RECORD KEY    IS NOME WITH DUPLICATES
+           FILE STATUS             IS WS-STATUS-ARQUIVO.
+
+           SELECT BACKUP ASSIGN TO DISK
+           ORGANIZATION        IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-BACKUP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQUIVO
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "BOLO.DAT".
+
+           01 PRODUTO.
+              COPY BOLOREC.
+
+       FD BACKUP
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "BOLOBKP.DAT".
+
+           01 REGISTRO-BACKUP.
+              COPY BOLOREC.
+
+       WORKING-STORAGE SECTION.
+           77 WS-STATUS-ARQUIVO    PIC   X(02).
+           77 WS-STATUS-BACKUP     PIC   X(02).
+           77 WS-FIM-ARQUIVO       PIC   X(01) VALUE "N".
+           77 WS-TOTAL-GRAVADOS    PIC   9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       P-PRINCIPAL.
+           PERFORM P-ABERTURA
+           PERFORM P-DESCARREGA UNTIL WS-FIM-ARQUIVO = "S"
+           DISPLAY "TOTAL DE PRODUTOS GRAVADOS NO BACKUP: "
+               WS-TOTAL-GRAVADOS
+           PERFORM P-ENCERRAMENTO
+           STOP RUN.
+
+       P-ABERTURA.
+           OPEN INPUT ARQUIVO
+           IF WS-STATUS-ARQUIVO NOT = "00"
+               DISPLAY "ERRO AO ABRIR BOLO.DAT. STATUS="
+                   WS-STATUS-ARQUIVO
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT BACKUP
+           IF WS-STATUS-BACKUP NOT = "00"
+               DISPLAY "ERRO AO ABRIR BOLOBKP.DAT. STATUS="
+                   WS-STATUS-BACKUP
+               CLOSE ARQUIVO
+               STOP RUN
+           END-IF.
+
+       P-DESCARREGA.
+           READ ARQUIVO
+               AT END
+                   MOVE "S" TO WS-FIM-ARQUIVO
+               NOT AT END
+                   MOVE PRODUTO TO REGISTRO-BACKUP
+                   WRITE REGISTRO-BACKUP
+                   ADD 1 TO WS-TOTAL-GRAVADOS
+           END-READ.
+
+       P-ENCERRAMENTO.
+           CLOSE ARQUIVO
+           CLOSE BACKUP.
