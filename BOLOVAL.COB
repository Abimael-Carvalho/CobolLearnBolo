@@ -0,0 +1,166 @@
+      **************************
+      * AUTHOR: ABIMAEL CARVALHO
+      * PORPOSE: EXPIRY (VALIDADE) AGING REPORT
+      * LISTS PRODUTO RECORDS ALREADY EXPIRED OR EXPIRING WITHIN THE
+      * NUMBER OF DAYS INFORMED ON THE COMMAND LINE (DEFAULT 7 DAYS).
+      **************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. BOLOVAL.
+           AUTHOR. ABIMAEL CARVALHO.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO ASSIGN TO DISK
+           ORGANIZATION        IS INDEXED
+           ACCESS MODE         IS SEQUENTIAL
+           RECORD KEY          IS SKU
+           ALTERNATE RECORD KEY    IS NOME WITH DUPLICATES
+           FILE STATUS             IS WS-STATUS-ARQUIVO.
+
+           SELECT RELAT ASSIGN TO DISK
+           ORGANIZATION        IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQUIVO
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "BOLO.DAT".
+
+           01 PRODUTO.
+              COPY BOLOREC.
+
+       FD RELAT
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "BOLOVAL.RPT".
+
+           01 LINHA-RELATORIO      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 WS-STATUS-ARQUIVO    PIC   X(02).
+           77 WS-STATUS-RELAT      PIC   X(02).
+           77 WS-FIM-ARQUIVO       PIC   X(01) VALUE "N".
+
+           77 WS-PARM-DIAS         PIC   X(03) VALUE SPACES.
+           77 WS-DIAS-LIMITE       PIC   9(03) VALUE 7.
+
+           77 WS-HOJE-AAAAMMDD     PIC   9(08).
+           77 WS-DIAS-HOJE         PIC   S9(08).
+           77 WS-VALIDADE-AAAAMMDD PIC   9(08).
+           77 WS-DIAS-VALIDADE     PIC   S9(08).
+           77 WS-DIAS-RESTANTES    PIC   S9(08).
+
+           77 WS-TOTAL-VENCIDOS    PIC   9(05) VALUE ZEROS.
+           77 WS-TOTAL-VENCENDO    PIC   9(05) VALUE ZEROS.
+
+           01 WS-LINHA-DETALHE.
+               05 WS-L-SKU         PIC 9(04).
+               05 FILLER           PIC X(02) VALUE SPACES.
+               05 WS-L-NOME        PIC X(30).
+               05 FILLER           PIC X(02) VALUE SPACES.
+               05 WS-L-DIA         PIC 99.
+               05 FILLER           PIC X(01) VALUE "/".
+               05 WS-L-MES         PIC 99.
+               05 FILLER           PIC X(01) VALUE "/".
+               05 WS-L-ANO         PIC 9(04).
+               05 FILLER           PIC X(02) VALUE SPACES.
+               05 WS-L-SITUACAO    PIC X(20).
+
+       PROCEDURE DIVISION.
+
+       P-PRINCIPAL.
+           PERFORM P-ABERTURA
+           PERFORM P-CALCULA-DATA-HOJE
+           PERFORM P-CABECALHO
+           PERFORM P-PROCESSA-ARQUIVO UNTIL WS-FIM-ARQUIVO = "S"
+           PERFORM P-RODAPE
+           PERFORM P-ENCERRAMENTO
+           STOP RUN.
+
+       P-ABERTURA.
+           ACCEPT WS-PARM-DIAS FROM COMMAND-LINE
+           IF FUNCTION TRIM(WS-PARM-DIAS) NOT = SPACES
+                   AND FUNCTION TRIM(WS-PARM-DIAS) IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-PARM-DIAS) TO WS-DIAS-LIMITE
+           END-IF.
+
+           OPEN INPUT ARQUIVO
+           IF WS-STATUS-ARQUIVO NOT = "00"
+               DISPLAY "ERRO AO ABRIR BOLO.DAT. STATUS="
+                   WS-STATUS-ARQUIVO
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT RELAT.
+
+       P-CALCULA-DATA-HOJE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE-AAAAMMDD
+           COMPUTE WS-DIAS-HOJE =
+               FUNCTION INTEGER-OF-DATE(WS-HOJE-AAAAMMDD).
+
+       P-CABECALHO.
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "RELATORIO DE VALIDADE DE PRODUTOS - LIMITE="
+                   DELIMITED SIZE
+               WS-DIAS-LIMITE DELIMITED SIZE
+               " DIAS" DELIMITED SIZE
+               INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           MOVE "SKU   NOME                        VALIDADE   SITUACAO"
+               TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+       P-PROCESSA-ARQUIVO.
+           READ ARQUIVO
+               AT END
+                   MOVE "S" TO WS-FIM-ARQUIVO
+               NOT AT END
+                   PERFORM P-AVALIA-PRODUTO
+           END-READ.
+
+       P-AVALIA-PRODUTO.
+           COMPUTE WS-VALIDADE-AAAAMMDD = ANO * 10000 + MES * 100 + DIA
+           COMPUTE WS-DIAS-VALIDADE =
+               FUNCTION INTEGER-OF-DATE(WS-VALIDADE-AAAAMMDD)
+           COMPUTE WS-DIAS-RESTANTES = WS-DIAS-VALIDADE - WS-DIAS-HOJE
+
+           IF WS-DIAS-RESTANTES < 0
+               MOVE "VENCIDO" TO WS-L-SITUACAO
+               ADD 1 TO WS-TOTAL-VENCIDOS
+               PERFORM P-IMPRIME-LINHA
+           ELSE
+               IF WS-DIAS-RESTANTES <= WS-DIAS-LIMITE
+                   MOVE "A VENCER" TO WS-L-SITUACAO
+                   ADD 1 TO WS-TOTAL-VENCENDO
+                   PERFORM P-IMPRIME-LINHA
+               END-IF
+           END-IF.
+
+       P-IMPRIME-LINHA.
+           MOVE SKU      TO WS-L-SKU
+           MOVE NOME     TO WS-L-NOME
+           MOVE DIA      TO WS-L-DIA
+           MOVE MES      TO WS-L-MES
+           MOVE ANO      TO WS-L-ANO
+           MOVE SPACES   TO LINHA-RELATORIO
+           MOVE WS-LINHA-DETALHE TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+       P-RODAPE.
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "TOTAL VENCIDOS.: " DELIMITED SIZE
+               WS-TOTAL-VENCIDOS DELIMITED SIZE
+               INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "TOTAL A VENCER.: " DELIMITED SIZE
+               WS-TOTAL-VENCENDO DELIMITED SIZE
+               INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+       P-ENCERRAMENTO.
+           CLOSE ARQUIVO
+           CLOSE RELAT.
